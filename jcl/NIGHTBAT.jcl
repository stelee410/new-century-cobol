@@ -0,0 +1,63 @@
+//NIGHTBAT JOB (ACCTG),'NIGHTLY BATCH',CLASS=A,MSGCLASS=X,
+//         NOTIFY=&SYSUID
+//*--------------------------------------------------------------
+//* NIGHTLY BATCH STREAM
+//*   STEP010 - BATCHDRV RUNS ADD01, HELLO03, WRDSRT01, AND YESNO01
+//*              IN SEQUENCE AND WRITES THE CONSOLIDATED EOD-SUMMARY
+//*              REPORT (EODSUM) FROM THEIR RETURNED COUNTS.
+//*   STEP040 - CONSOLIDATED JOB-END EXCEPTION REPORT
+//* BATCHDRV RUNS ALL FOUR PROGRAMS ITSELF VIA CALL, SO THEY CAN NO
+//* LONGER BE STEP-CONDITIONED AGAINST EACH OTHER'S RETURN CODE AT
+//* THE JCL LEVEL - BATCHDRV CHECKS RETURN-CODE AFTER EACH CALL
+//* ITSELF AND SKIPS THE REMAINING PROGRAMS ON A GENUINE FAILURE,
+//* THEN SURFACES THAT AS ITS OWN RETURN CODE. STEP040 STILL RUNS
+//* ONLY IF STEP010 CAME BACK CLEAN.
+//*--------------------------------------------------------------
+//STEP010  EXEC PGM=BATCHDRV
+//RUNCTL   DD DSN=PROD.BATCH.RUNCTL,DISP=SHR
+//ADDTRANS DD DSN=PROD.BATCH.ADDTRANS,DISP=SHR
+//ADDEXCPT DD DSN=PROD.BATCH.ADDEXCPT,
+//            DISP=(MOD,CATLG,CATLG),
+//            SPACE=(TRK,(5,5)),UNIT=SYSDA
+//ADDCKPT  DD DSN=PROD.BATCH.ADDCKPT,DISP=SHR
+//ACCTBAL  DD DSN=PROD.BATCH.ACCTBAL,DISP=SHR
+//ADDRERUN DD DSN=PROD.BATCH.ADDRERUN,DISP=SHR
+//CUSTMAST DD DSN=PROD.BATCH.CUSTMAST,DISP=SHR
+//HELLOEXC DD DSN=PROD.BATCH.HELLOEXC,
+//            DISP=(MOD,CATLG,CATLG),
+//            SPACE=(TRK,(5,5)),UNIT=SYSDA
+//WORDIN   DD DSN=PROD.BATCH.WORDIN,DISP=SHR
+//WORDOUT  DD DSN=PROD.BATCH.WORDOUT,
+//            DISP=(MOD,CATLG,CATLG),
+//            SPACE=(TRK,(5,5)),UNIT=SYSDA
+//WRDPARM  DD DSN=PROD.BATCH.WRDPARM,DISP=SHR
+//WRDEXCPT DD DSN=PROD.BATCH.WRDEXCPT,
+//            DISP=(MOD,CATLG,CATLG),
+//            SPACE=(TRK,(5,5)),UNIT=SYSDA
+//SRTWK01  DD UNIT=SYSDA,SPACE=(CYL,(5,5))
+//YESNOIN  DD DSN=PROD.BATCH.YESNOIN,DISP=SHR
+//YNEXCPT  DD DSN=PROD.BATCH.YNEXCPT,
+//            DISP=(MOD,CATLG,CATLG),
+//            SPACE=(TRK,(5,5)),UNIT=SYSDA
+//YNAUDIT  DD DSN=PROD.BATCH.YNAUDIT,
+//            DISP=(MOD,CATLG,DELETE),
+//            SPACE=(TRK,(5,5)),UNIT=SYSDA
+//EODSUM   DD DSN=PROD.BATCH.EODSUM,
+//            DISP=(MOD,CATLG,CATLG),
+//            SPACE=(TRK,(5,5)),UNIT=SYSDA
+//SYSOUT   DD SYSOUT=*
+//*
+//*--------------------------------------------------------------
+//* JOB-END REPORT - CONCATENATE THE NIGHT'S EXCEPTION LISTINGS
+//* INTO ONE REPORT DATASET SO OPS HAS A SINGLE PLACE TO LOOK.
+//*--------------------------------------------------------------
+//STEP040  EXEC PGM=IEBGENER,COND=(0,NE,STEP010)
+//SYSPRINT DD SYSOUT=*
+//SYSIN    DD DUMMY
+//SYSUT1   DD DSN=PROD.BATCH.ADDEXCPT,DISP=SHR
+//         DD DSN=PROD.BATCH.WRDEXCPT,DISP=SHR
+//         DD DSN=PROD.BATCH.YNEXCPT,DISP=SHR
+//         DD DSN=PROD.BATCH.HELLOEXC,DISP=SHR
+//SYSUT2   DD DSN=PROD.BATCH.JOBEND.RPT,
+//            DISP=(MOD,CATLG,CATLG),
+//            SPACE=(TRK,(5,5)),UNIT=SYSDA
