@@ -0,0 +1,124 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. BATCHDRV.
+       AUTHOR. STELEE.
+
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT EOD-SUMMARY-FILE ASSIGN TO "EODSUM"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-EOD-STATUS.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD  EOD-SUMMARY-FILE
+           RECORD CONTAINS 80 CHARACTERS.
+       01  EOD-SUMMARY-RECORD.
+           05  ES-LABEL                    PIC X(28).
+           05  FILLER                      PIC X(2) VALUE SPACES.
+           05  ES-VALUE                    PIC Z(7)9.
+           05  FILLER                      PIC X(42) VALUE SPACES.
+
+       WORKING-STORAGE SECTION.
+       01  WS-EOD-STATUS                   PIC XX.
+       01  WS-EOD-LABEL                    PIC X(28).
+       01  WS-EOD-VALUE                    PIC 9(8).
+
+       01  WS-ADD01-RESULTS.
+           05  WS-ADD-EXCEPTION-COUNT      PIC 9(6) VALUE ZERO.
+           05  WS-ADD-RECORD-COUNT         PIC 9(6) VALUE ZERO.
+           05  WS-ADD-GRAND-TOTAL          PIC 9(8) VALUE ZERO.
+       01  WS-HELLO-EXCEPTION-COUNT        PIC 9(6) VALUE ZERO.
+       01  WS-WRDSRT-DUPLICATE-COUNT       PIC 9(6) VALUE ZERO.
+       01  WS-YESNO01-RESULTS.
+           05  WS-YESNO-INVALID-COUNT      PIC 9(6) VALUE ZERO.
+           05  WS-YESNO-RECORD-COUNT       PIC 9(6) VALUE ZERO.
+           05  WS-YESNO-VALID-COUNT        PIC 9(6) VALUE ZERO.
+
+       01  WS-ABORT-FLAG                   PIC X VALUE "N".
+           88  WS-ABORT                    VALUE "Y".
+
+       PROCEDURE DIVISION.
+       PROGRAM-BEGIN.
+           DISPLAY "BATCHDRV: STARTING NIGHTLY BATCH STREAM".
+           PERFORM RUN-ADD01.
+           IF NOT WS-ABORT
+               PERFORM RUN-HELLO03
+           END-IF.
+           IF NOT WS-ABORT
+               PERFORM RUN-WRDSRT01
+           END-IF.
+           IF NOT WS-ABORT
+               PERFORM RUN-YESNO01
+           END-IF.
+       PROGRAM-DONE.
+           DISPLAY "BATCHDRV: STREAM COMPLETE".
+           DISPLAY "  ADD01    EXCEPTIONS: " WS-ADD-EXCEPTION-COUNT.
+           DISPLAY "  HELLO03  EXCEPTIONS: " WS-HELLO-EXCEPTION-COUNT.
+           DISPLAY "  WRDSRT01 DUPLICATES: " WS-WRDSRT-DUPLICATE-COUNT.
+           DISPLAY "  YESNO01  INVALID:    " WS-YESNO-INVALID-COUNT.
+           PERFORM WRITE-EOD-SUMMARY-REPORT.
+           STOP RUN.
+
+       RUN-ADD01.
+           DISPLAY "BATCHDRV: CALLING ADD01".
+           CALL "ADD01" USING WS-ADD01-RESULTS.
+           IF RETURN-CODE NOT = 0
+               DISPLAY "BATCHDRV: ADD01 RETURNED RC=" RETURN-CODE
+                       ", SKIPPING REMAINING STEPS"
+               MOVE "Y" TO WS-ABORT-FLAG
+           END-IF.
+
+       RUN-HELLO03.
+           DISPLAY "BATCHDRV: CALLING HELLO03".
+           CALL "HELLO03" USING WS-HELLO-EXCEPTION-COUNT.
+           IF RETURN-CODE NOT = 0
+               DISPLAY "BATCHDRV: HELLO03 RETURNED RC=" RETURN-CODE
+                       ", SKIPPING REMAINING STEPS"
+               MOVE "Y" TO WS-ABORT-FLAG
+           END-IF.
+
+       RUN-WRDSRT01.
+           DISPLAY "BATCHDRV: CALLING WRDSRT01".
+           CALL "WRDSRT01" USING WS-WRDSRT-DUPLICATE-COUNT.
+           IF RETURN-CODE NOT = 0
+               DISPLAY "BATCHDRV: WRDSRT01 RETURNED RC=" RETURN-CODE
+                       ", SKIPPING REMAINING STEPS"
+               MOVE "Y" TO WS-ABORT-FLAG
+           END-IF.
+
+       RUN-YESNO01.
+           DISPLAY "BATCHDRV: CALLING YESNO01".
+           CALL "YESNO01" USING WS-YESNO01-RESULTS.
+           IF RETURN-CODE NOT = 0
+               DISPLAY "BATCHDRV: YESNO01 RETURNED RC=" RETURN-CODE
+               MOVE "Y" TO WS-ABORT-FLAG
+           END-IF.
+
+       WRITE-EOD-SUMMARY-REPORT.
+           OPEN OUTPUT EOD-SUMMARY-FILE.
+           MOVE "ADD01 RECORDS PROCESSED"    TO WS-EOD-LABEL.
+           MOVE WS-ADD-RECORD-COUNT          TO WS-EOD-VALUE.
+           PERFORM WRITE-EOD-LINE.
+           MOVE "ADD01 GRAND TOTAL POSTED"   TO WS-EOD-LABEL.
+           MOVE WS-ADD-GRAND-TOTAL           TO WS-EOD-VALUE.
+           PERFORM WRITE-EOD-LINE.
+           MOVE "ADD01 EXCEPTIONS WRITTEN"   TO WS-EOD-LABEL.
+           MOVE WS-ADD-EXCEPTION-COUNT       TO WS-EOD-VALUE.
+           PERFORM WRITE-EOD-LINE.
+           MOVE "YESNO01 RECORDS PROCESSED"  TO WS-EOD-LABEL.
+           MOVE WS-YESNO-RECORD-COUNT        TO WS-EOD-VALUE.
+           PERFORM WRITE-EOD-LINE.
+           MOVE "YESNO01 VALID FLAGS"        TO WS-EOD-LABEL.
+           MOVE WS-YESNO-VALID-COUNT         TO WS-EOD-VALUE.
+           PERFORM WRITE-EOD-LINE.
+           MOVE "YESNO01 INVALID FLAGS"      TO WS-EOD-LABEL.
+           MOVE WS-YESNO-INVALID-COUNT       TO WS-EOD-VALUE.
+           PERFORM WRITE-EOD-LINE.
+           CLOSE EOD-SUMMARY-FILE.
+
+       WRITE-EOD-LINE.
+           MOVE SPACES TO EOD-SUMMARY-RECORD.
+           MOVE WS-EOD-LABEL TO ES-LABEL.
+           MOVE WS-EOD-VALUE TO ES-VALUE.
+           WRITE EOD-SUMMARY-RECORD.
