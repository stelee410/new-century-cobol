@@ -1,21 +1,311 @@
        IDENTIFICATION DIVISION.
        PROGRAM-ID. ADD01.
        AUTHOR. STELEE.
-       
+
        ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT ADD-TRANS-FILE ASSIGN TO "ADDTRANS"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-TRANS-STATUS.
+
+           SELECT ADD-EXCEPT-FILE ASSIGN TO "ADDEXCPT"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-EXCEPT-STATUS.
+
+           SELECT ADD-CHECKPOINT-FILE ASSIGN TO "ADDCKPT"
+               ORGANIZATION IS RELATIVE
+               ACCESS MODE IS RANDOM
+               RELATIVE KEY IS WS-CKPT-RRN
+               FILE STATUS IS WS-CKPT-STATUS.
+
+           SELECT ACCT-BAL-FILE ASSIGN TO "ACCTBAL"
+               ORGANIZATION IS RELATIVE
+               ACCESS MODE IS RANDOM
+               RELATIVE KEY IS WS-BAL-RRN
+               FILE STATUS IS WS-BAL-STATUS.
+
+           SELECT ADD-RERUN-FILE ASSIGN TO "ADDRERUN"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-RERUN-STATUS.
+
+           SELECT RUN-CONTROL-FILE ASSIGN TO "RUNCTL"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-RUNCTL-STATUS.
+
        DATA DIVISION.
+       FILE SECTION.
+       FD  ADD-TRANS-FILE
+           RECORD CONTAINS 8 CHARACTERS.
+       01  ADD-TRANS-RECORD.
+           05  AT-ACCT-NUM                 PIC 9(4).
+           05  AT-NUM1                     PIC 9(2).
+           05  AT-NUM2                     PIC 9(2).
+
+       FD  ADD-EXCEPT-FILE
+           RECORD CONTAINS 80 CHARACTERS.
+           COPY EXCPT.
+
+       FD  ADD-CHECKPOINT-FILE
+           RECORD CONTAINS 28 CHARACTERS.
+       01  ADD-CHECKPOINT-RECORD.
+           05  CK-KEY                      PIC X(8).
+           05  CK-LAST-RECORD-NUM           PIC 9(6).
+           05  CK-RUNNING-TOTAL             PIC 9(8).
+           05  CK-EXCEPT-COUNT              PIC 9(6).
+
+       FD  ACCT-BAL-FILE
+           RECORD CONTAINS 12 CHARACTERS.
+       01  ACCT-BAL-RECORD.
+           05  AB-ACCT-NUM                 PIC 9(4).
+           05  AB-BALANCE                  PIC S9(8) SIGN TRAILING.
+
+       FD  ADD-RERUN-FILE
+           RECORD CONTAINS 3 CHARACTERS.
+       01  ADD-RERUN-RECORD                PIC X(3).
+
+       FD  RUN-CONTROL-FILE
+           RECORD CONTAINS 21 CHARACTERS.
+           COPY RUNCTL.
+
        WORKING-STORAGE SECTION.
        01  NUM1 PIC 9(2).
        01  NUM2 PIC 9(2).
        01  RESULT PIC 9(2).
-       
-       PROCEDURE DIVISION.
+
+       01  WS-TRANS-STATUS                 PIC XX.
+       01  WS-EXCEPT-STATUS                PIC XX.
+       01  WS-CKPT-STATUS                  PIC XX.
+       01  WS-EOF-FLAG                     PIC X VALUE "N".
+           88  WS-EOF                      VALUE "Y".
+       01  WS-TRANS-OPEN-FAIL-FLAG         PIC X VALUE "N".
+           88  WS-TRANS-OPEN-FAILED         VALUE "Y".
+       01  WS-RECORD-COUNT                 PIC 9(6) VALUE ZERO.
+       01  WS-EXCEPT-COUNT                 PIC 9(6) VALUE ZERO.
+       01  WS-GRAND-TOTAL                  PIC 9(8) VALUE ZERO.
+
+       01  WS-CHECKPOINT-INTERVAL          PIC 9(3) VALUE 50.
+       01  WS-RESTART-POINT                PIC 9(6) VALUE ZERO.
+       01  WS-RESUMING-FLAG                PIC X VALUE "N".
+           88  WS-RESUMING                 VALUE "Y".
+       01  WS-CKPT-RRN                     PIC 9(4) VALUE 1.
+       01  WS-BAL-STATUS                   PIC XX.
+       01  WS-BAL-RRN                      PIC 9(4).
+       01  WS-RERUN-STATUS                 PIC XX.
+       01  WS-RUNCTL-STATUS                PIC XX.
+       01  WS-RUNCTL-OPER-FLAG             PIC X VALUE "N".
+           88  WS-RUNCTL-OPER-MISSING       VALUE "Y".
+       01  WS-FORCE-RERUN-FLAG             PIC X VALUE "N".
+           88  WS-FORCE-RERUN               VALUE "Y".
+           COPY YNEDIT.
+
+           COPY EXCPTWS.
+
+       LINKAGE SECTION.
+       01  LK-ADD01-RESULTS.
+           05  LK-EXCEPTION-COUNT          PIC 9(6).
+           05  LK-RECORD-COUNT             PIC 9(6).
+           05  LK-GRAND-TOTAL              PIC 9(8).
+
+       PROCEDURE DIVISION USING OPTIONAL LK-ADD01-RESULTS.
        PROGRAM-BEGIN.
-           DISPLAY "ENTER FIRST NUMBER: ".
-           ACCEPT NUM1.
-           DISPLAY "ENTER SECOND NUMBER: ".
-           ACCEPT NUM2.
-           COMPUTE RESULT = NUM1 + NUM2.
-           DISPLAY "RESULT: " RESULT.
+           PERFORM INITIALIZE-RUN.
+           PERFORM PROCESS-TRANS-FILE UNTIL WS-EOF.
+           PERFORM FINALIZE-RUN.
        PROGRAM-DONE.
-           STOP RUN.
+           DISPLAY "RECORDS PROCESSED: " WS-RECORD-COUNT.
+           DISPLAY "EXCEPTIONS WRITTEN: " WS-EXCEPT-COUNT.
+           DISPLAY "GRAND TOTAL:       " WS-GRAND-TOTAL.
+           IF ADDRESS OF LK-ADD01-RESULTS NOT = NULL
+               MOVE WS-EXCEPT-COUNT TO LK-EXCEPTION-COUNT
+               MOVE WS-RECORD-COUNT TO LK-RECORD-COUNT
+               MOVE WS-GRAND-TOTAL TO LK-GRAND-TOTAL
+           END-IF.
+           IF WS-TRANS-OPEN-FAILED
+               MOVE 16 TO RETURN-CODE
+           END-IF.
+           GOBACK.
+
+       INITIALIZE-RUN.
+           PERFORM READ-RUN-CONTROL-RTN.
+           OPEN INPUT ADD-TRANS-FILE.
+           IF WS-TRANS-STATUS NOT = "00"
+               DISPLAY "UNABLE TO OPEN ADD-TRANS-FILE, STATUS: "
+                       WS-TRANS-STATUS
+               MOVE "Y" TO WS-EOF-FLAG
+               IF WS-TRANS-STATUS NOT = "35"
+                   MOVE "Y" TO WS-TRANS-OPEN-FAIL-FLAG
+               END-IF
+           END-IF.
+           PERFORM CHECK-FORCE-RERUN-FLAG.
+           PERFORM OPEN-CHECKPOINT-FILE.
+           PERFORM LOAD-CHECKPOINT.
+           PERFORM OPEN-EXCEPT-FILE.
+           IF WS-RUNCTL-OPER-MISSING
+               PERFORM WRITE-OPERATOR-EXCEPTION
+           END-IF.
+           PERFORM OPEN-ACCT-BAL-FILE.
+
+       CHECK-FORCE-RERUN-FLAG.
+           OPEN INPUT ADD-RERUN-FILE.
+           IF WS-RERUN-STATUS = "00"
+               READ ADD-RERUN-FILE
+                   NOT AT END
+                       MOVE ADD-RERUN-RECORD TO YN-EDIT-VALUE
+                       PERFORM EDIT-YES-OR-NO-RTN
+                       IF YN-EDIT-VALUE = "Y"
+                           MOVE "Y" TO WS-FORCE-RERUN-FLAG
+                           DISPLAY "ADD01: FORCE RERUN REQUESTED, "
+                                   "IGNORING ANY EXISTING CHECKPOINT"
+                       END-IF
+               END-READ
+               CLOSE ADD-RERUN-FILE
+           END-IF.
+
+       OPEN-EXCEPT-FILE.
+           IF WS-RESUMING
+               OPEN EXTEND ADD-EXCEPT-FILE
+               IF WS-EXCEPT-STATUS NOT = "00"
+                   OPEN OUTPUT ADD-EXCEPT-FILE
+               END-IF
+           ELSE
+               OPEN OUTPUT ADD-EXCEPT-FILE
+           END-IF.
+
+       OPEN-ACCT-BAL-FILE.
+           OPEN I-O ACCT-BAL-FILE.
+           IF WS-BAL-STATUS NOT = "00"
+               OPEN OUTPUT ACCT-BAL-FILE
+               CLOSE ACCT-BAL-FILE
+               OPEN I-O ACCT-BAL-FILE
+           END-IF.
+
+       OPEN-CHECKPOINT-FILE.
+           OPEN I-O ADD-CHECKPOINT-FILE.
+           IF WS-CKPT-STATUS NOT = "00"
+               OPEN OUTPUT ADD-CHECKPOINT-FILE
+               MOVE 1 TO WS-CKPT-RRN
+               MOVE "ADD01CKP" TO CK-KEY
+               MOVE ZERO TO CK-LAST-RECORD-NUM
+               MOVE ZERO TO CK-RUNNING-TOTAL
+               MOVE ZERO TO CK-EXCEPT-COUNT
+               WRITE ADD-CHECKPOINT-RECORD
+               CLOSE ADD-CHECKPOINT-FILE
+               OPEN I-O ADD-CHECKPOINT-FILE
+           END-IF.
+
+       LOAD-CHECKPOINT.
+           MOVE 1 TO WS-CKPT-RRN.
+           READ ADD-CHECKPOINT-FILE
+               INVALID KEY
+                   DISPLAY "NO CHECKPOINT FOUND, STARTING FROM RECORD 1"
+           END-READ.
+           IF CK-LAST-RECORD-NUM > ZERO AND NOT WS-FORCE-RERUN
+               MOVE CK-LAST-RECORD-NUM TO WS-RESTART-POINT
+               MOVE CK-RUNNING-TOTAL TO WS-GRAND-TOTAL
+               MOVE CK-EXCEPT-COUNT TO WS-EXCEPT-COUNT
+               MOVE "Y" TO WS-RESUMING-FLAG
+               DISPLAY "RESUMING AFTER RECORD " WS-RESTART-POINT
+                       " WITH RUNNING TOTAL " WS-GRAND-TOTAL
+                       " AND " WS-EXCEPT-COUNT " PRIOR EXCEPTIONS"
+           END-IF.
+
+       PROCESS-TRANS-FILE.
+           READ ADD-TRANS-FILE
+               AT END
+                   MOVE "Y" TO WS-EOF-FLAG
+               NOT AT END
+                   PERFORM PROCESS-ONE-TRANSACTION
+           END-READ.
+
+       PROCESS-ONE-TRANSACTION.
+           ADD 1 TO WS-RECORD-COUNT.
+           IF WS-RESUMING AND WS-RECORD-COUNT <= WS-RESTART-POINT
+               DISPLAY "TRANS " WS-RECORD-COUNT
+                       ": ALREADY POSTED BEFORE RESTART, SKIPPED"
+           ELSE
+               MOVE AT-NUM1 TO NUM1
+               MOVE AT-NUM2 TO NUM2
+               COMPUTE RESULT = NUM1 + NUM2
+                   ON SIZE ERROR
+                       PERFORM WRITE-OVERFLOW-EXCEPTION
+                   NOT ON SIZE ERROR
+                       ADD RESULT TO WS-GRAND-TOTAL
+                       DISPLAY "TRANS " WS-RECORD-COUNT ": "
+                               NUM1 " + " NUM2 " = " RESULT
+                       PERFORM UPDATE-ACCOUNT-BALANCE
+               END-COMPUTE
+               IF FUNCTION MOD(WS-RECORD-COUNT WS-CHECKPOINT-INTERVAL)
+                       = 0
+                   PERFORM SAVE-CHECKPOINT
+               END-IF
+           END-IF.
+
+       UPDATE-ACCOUNT-BALANCE.
+           MOVE AT-ACCT-NUM TO WS-BAL-RRN.
+           READ ACCT-BAL-FILE
+               INVALID KEY
+                   MOVE AT-ACCT-NUM TO AB-ACCT-NUM
+                   MOVE ZERO TO AB-BALANCE
+           END-READ.
+           COMPUTE AB-BALANCE = AB-BALANCE - NUM1 + NUM2.
+           IF NOT RC-TEST-MODE
+               IF WS-BAL-STATUS = "23" OR WS-BAL-STATUS = "10"
+                   WRITE ACCT-BAL-RECORD
+               ELSE
+                   REWRITE ACCT-BAL-RECORD
+               END-IF
+           END-IF.
+           DISPLAY "ACCOUNT " AT-ACCT-NUM
+                   " NEW BALANCE: " AB-BALANCE.
+
+       SAVE-CHECKPOINT.
+           IF NOT RC-TEST-MODE
+               MOVE 1 TO WS-CKPT-RRN
+               MOVE "ADD01CKP" TO CK-KEY
+               MOVE WS-RECORD-COUNT TO CK-LAST-RECORD-NUM
+               MOVE WS-GRAND-TOTAL TO CK-RUNNING-TOTAL
+               MOVE WS-EXCEPT-COUNT TO CK-EXCEPT-COUNT
+               REWRITE ADD-CHECKPOINT-RECORD
+           END-IF.
+
+       WRITE-OVERFLOW-EXCEPTION.
+           ADD 1 TO WS-EXCEPT-COUNT.
+           MOVE "ADD01"   TO WS-EX-PROGRAM-ID.
+           MOVE "E"       TO WS-EX-SEVERITY.
+           MOVE WS-RECORD-COUNT TO WS-EX-RECORD-NUM.
+           MOVE SPACES TO WS-EX-REASON.
+           STRING "SUM EXCEEDS PIC 9(2), NOT POSTED - N1=" NUM1
+                  " N2=" NUM2 DELIMITED BY SIZE INTO WS-EX-REASON.
+           PERFORM WRITE-EXCEPTION-RTN.
+           DISPLAY "TRANS " WS-RECORD-COUNT
+                   ": SIZE ERROR ON " NUM1 " + " NUM2
+                   " - SEE EXCEPTION REPORT".
+
+       WRITE-OPERATOR-EXCEPTION.
+           ADD 1 TO WS-EXCEPT-COUNT.
+           MOVE "ADD01" TO WS-EX-PROGRAM-ID.
+           MOVE "W"     TO WS-EX-SEVERITY.
+           MOVE ZERO    TO WS-EX-RECORD-NUM.
+           MOVE SPACES TO WS-EX-REASON.
+           STRING "RUN CTL OPERATOR ID MISSING, DEFAULTED UNKNOWN"
+                  DELIMITED BY SIZE INTO WS-EX-REASON.
+           PERFORM WRITE-EXCEPTION-RTN.
+
+       FINALIZE-RUN.
+           IF NOT RC-TEST-MODE
+               MOVE 1 TO WS-CKPT-RRN
+               MOVE "ADD01CKP" TO CK-KEY
+               MOVE ZERO TO CK-LAST-RECORD-NUM
+               MOVE WS-GRAND-TOTAL TO CK-RUNNING-TOTAL
+               MOVE WS-EXCEPT-COUNT TO CK-EXCEPT-COUNT
+               REWRITE ADD-CHECKPOINT-RECORD
+           END-IF.
+           CLOSE ADD-TRANS-FILE.
+           CLOSE ADD-EXCEPT-FILE.
+           CLOSE ADD-CHECKPOINT-FILE.
+           CLOSE ACCT-BAL-FILE.
+
+           COPY YNEDITP.
+           COPY RUNCTLP.
+           COPY EXCPTP.
