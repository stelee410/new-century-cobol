@@ -0,0 +1,40 @@
+      *----------------------------------------------------------*
+      *  RUNCTLP - SHARED RUN-CONTROL READ ROUTINE
+      *  ASSUMES THE INCLUDING PROGRAM HAS A RUN-CONTROL-FILE (SEE
+      *  RUNCTL COPYBOOK) AND A WS-RUNCTL-STATUS PIC XX FIELD.
+      *  DEFAULTS TO PRODUCTION MODE WITH A ZERO RUN DATE WHEN THE
+      *  PARAMETER FILE IS MISSING, SO A PROGRAM RUN WITHOUT ONE
+      *  BEHAVES EXACTLY AS IT DID BEFORE RUN-CONTROL EXISTED. AN
+      *  OPERATOR ID THAT COMES BACK BLANK IS EDITED THE SAME WAY
+      *  YESNO01 EDITS ITS FLAG FIELD - REJECTED AND DEFAULTED RATHER
+      *  THAN LEFT TO FLOW THROUGH UNCHECKED. ALSO ASSUMES A
+      *  WS-RUNCTL-OPER-FLAG PIC X FIELD WITH 88 WS-RUNCTL-OPER-MISSING
+      *  SO THE INCLUDING PROGRAM CAN TELL WHETHER THE OPERATOR ID WAS
+      *  DEFAULTED AND ROUTE THAT ONTO ITS OWN EXCEPTION REPORT.
+      *----------------------------------------------------------*
+       READ-RUN-CONTROL-RTN.
+           MOVE ZERO TO RC-RUN-DATE.
+           MOVE SPACES TO RC-COMPANY-CODE.
+           MOVE "P" TO RC-RUN-MODE.
+           MOVE SPACES TO RC-OPERATOR-ID.
+           MOVE "N" TO WS-RUNCTL-OPER-FLAG.
+           OPEN INPUT RUN-CONTROL-FILE.
+           IF WS-RUNCTL-STATUS = "00"
+               READ RUN-CONTROL-FILE
+               CLOSE RUN-CONTROL-FILE
+           END-IF.
+           IF RC-OPERATOR-MISSING
+               DISPLAY "RUN CONTROL: OPERATOR ID MISSING, "
+                       "DEFAULTING TO UNKNOWN"
+               MOVE "Y" TO WS-RUNCTL-OPER-FLAG
+               MOVE "UNKNOWN " TO RC-OPERATOR-ID
+           END-IF.
+           IF RC-TEST-MODE
+               DISPLAY "RUN CONTROL: DATE=" RC-RUN-DATE
+                       " COMPANY=" RC-COMPANY-CODE
+                       " MODE=TEST OPERATOR=" RC-OPERATOR-ID
+           ELSE
+               DISPLAY "RUN CONTROL: DATE=" RC-RUN-DATE
+                       " COMPANY=" RC-COMPANY-CODE
+                       " MODE=PRODUCTION OPERATOR=" RC-OPERATOR-ID
+           END-IF.
