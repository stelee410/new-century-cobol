@@ -0,0 +1,13 @@
+      *----------------------------------------------------------*
+      *  EXCPTP - SHARED EXCEPTION-REPORT WRITE ROUTINE
+      *  ASSUMES THE INCLUDING PROGRAM HAS AN EXCEPTION FILE WHOSE
+      *  FD WAS BUILT WITH THE EXCPT COPYBOOK (RECORD NAME
+      *  EXCEPTION-RECORD), AND THE EXCPTWS STAGING FIELDS.
+      *----------------------------------------------------------*
+       WRITE-EXCEPTION-RTN.
+           MOVE SPACES TO EXCEPTION-RECORD.
+           MOVE WS-EX-PROGRAM-ID TO EX-PROGRAM-ID.
+           MOVE WS-EX-SEVERITY TO EX-SEVERITY.
+           MOVE WS-EX-RECORD-NUM TO EX-RECORD-NUM.
+           MOVE WS-EX-REASON TO EX-REASON.
+           WRITE EXCEPTION-RECORD.
