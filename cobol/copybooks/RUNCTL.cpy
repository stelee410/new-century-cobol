@@ -0,0 +1,14 @@
+      *----------------------------------------------------------*
+      *  RUNCTL - SHARED RUN-CONTROL RECORD LAYOUT
+      *  COPY THIS MEMBER INTO THE FD FOR RUN-CONTROL-FILE (ASSIGN
+      *  TO "RUNCTL"), THEN COPY RUNCTLP INTO THE PROCEDURE DIVISION
+      *  AND PERFORM READ-RUN-CONTROL-RTN BEFORE PROCESSING BEGINS.
+      *----------------------------------------------------------*
+       01  RUN-CONTROL-RECORD.
+           05  RC-RUN-DATE                 PIC 9(8).
+           05  RC-COMPANY-CODE             PIC X(4).
+           05  RC-RUN-MODE                 PIC X.
+               88  RC-TEST-MODE             VALUE "T".
+               88  RC-PRODUCTION-MODE       VALUE "P".
+           05  RC-OPERATOR-ID               PIC X(8).
+               88  RC-OPERATOR-MISSING      VALUE SPACES.
