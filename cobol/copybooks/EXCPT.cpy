@@ -0,0 +1,19 @@
+      *----------------------------------------------------------*
+      *  EXCPT - SHARED EXCEPTION-REPORT RECORD LAYOUT
+      *  COPY THIS MEMBER INTO THE FD FOR A PROGRAM'S OWN EXCEPTION
+      *  FILE. PAIR WITH EXCPTWS (WORKING-STORAGE STAGING FIELDS)
+      *  AND EXCPTP (THE WRITE-EXCEPTION-RTN PARAGRAPH). PADDED TO
+      *  80 BYTES TO MATCH HELLO-EXCEPT-RECORD FOR THE EOD SUMMARY
+      *  JCL STEP'S CONCATENATED SYSUT1.
+      *----------------------------------------------------------*
+       01  EXCEPTION-RECORD.
+           05  EX-PROGRAM-ID               PIC X(8).
+           05  FILLER                      PIC X VALUE SPACE.
+           05  EX-SEVERITY                 PIC X.
+               88  EX-SEVERITY-WARNING      VALUE "W".
+               88  EX-SEVERITY-ERROR        VALUE "E".
+           05  FILLER                      PIC X VALUE SPACE.
+           05  EX-RECORD-NUM               PIC 9(6).
+           05  FILLER                      PIC X VALUE SPACE.
+           05  EX-REASON                   PIC X(50).
+           05  FILLER                      PIC X(12).
