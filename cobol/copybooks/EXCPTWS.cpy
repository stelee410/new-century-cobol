@@ -0,0 +1,10 @@
+      *----------------------------------------------------------*
+      *  EXCPTWS - SHARED EXCEPTION-REPORT WORKING-STORAGE FIELDS
+      *  MOVE THE OFFENDING RECORD'S DETAILS INTO THESE FIELDS,
+      *  THEN COPY EXCPTP INTO THE PROCEDURE DIVISION AND PERFORM
+      *  WRITE-EXCEPTION-RTN.
+      *----------------------------------------------------------*
+       01  WS-EX-PROGRAM-ID                PIC X(8).
+       01  WS-EX-SEVERITY                  PIC X.
+       01  WS-EX-RECORD-NUM                PIC 9(6).
+       01  WS-EX-REASON                    PIC X(50).
