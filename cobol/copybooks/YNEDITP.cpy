@@ -0,0 +1,21 @@
+      *----------------------------------------------------------*
+      *  YNEDITP - SHARED Y/N EDIT ROUTINE
+      *  MOVE THE VALUE TO BE EDITED INTO YN-EDIT-VALUE, PERFORM
+      *  EDIT-YES-OR-NO-RTN, THEN TEST YN-EDIT-VALUE FOR "Y" OR "N".
+      *  ANYTHING NOT RECOGNIZED AS YES/NO/1/0 IS LEFT UNCHANGED.
+      *----------------------------------------------------------*
+       EDIT-YES-OR-NO-RTN.
+           MOVE FUNCTION UPPER-CASE(YN-EDIT-VALUE)
+               TO YN-EDIT-UPPER-VALUE.
+           EVALUATE YN-EDIT-UPPER-VALUE
+               WHEN "Y"
+               WHEN "YES"
+               WHEN "1"
+                   MOVE "Y" TO YN-EDIT-VALUE
+               WHEN "N"
+               WHEN "NO"
+               WHEN "0"
+                   MOVE "N" TO YN-EDIT-VALUE
+               WHEN OTHER
+                   CONTINUE
+           END-EVALUATE.
