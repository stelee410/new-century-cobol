@@ -0,0 +1,7 @@
+      *----------------------------------------------------------*
+      *  YNEDIT - SHARED WORKING-STORAGE FOR THE Y/N EDIT ROUTINE
+      *  COPY THIS MEMBER INTO WORKING-STORAGE, THEN COPY YNEDITP
+      *  INTO THE PROCEDURE DIVISION AND PERFORM EDIT-YES-OR-NO-RTN.
+      *----------------------------------------------------------*
+       01  YN-EDIT-VALUE                   PIC X(3).
+       01  YN-EDIT-UPPER-VALUE             PIC X(3).
