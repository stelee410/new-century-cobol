@@ -1,32 +1,192 @@
        IDENTIFICATION DIVISION.
        PROGRAM-ID. HELLO03.
        AUTHOR. STELEE.
-       
+
        ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT CUST-MASTER-FILE ASSIGN TO "CUSTMAST"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-CUST-STATUS.
+
+           SELECT HELLO-EXCEPT-FILE ASSIGN TO "HELLOEXC"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-EXCEPT-STATUS.
+
+           SELECT RUN-CONTROL-FILE ASSIGN TO "RUNCTL"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-RUNCTL-STATUS.
+
        DATA DIVISION.
+       FILE SECTION.
+       FD  CUST-MASTER-FILE
+           RECORD CONTAINS 31 CHARACTERS.
+       01  CUST-MASTER-RECORD.
+           05  CM-EVENT-CODE               PIC X.
+           05  CM-CUSTOMER-NAME            PIC X(30).
+
+       FD  HELLO-EXCEPT-FILE
+           RECORD CONTAINS 80 CHARACTERS.
+       01  HELLO-EXCEPT-RECORD             PIC X(80).
+
+       FD  RUN-CONTROL-FILE
+           RECORD CONTAINS 21 CHARACTERS.
+           COPY RUNCTL.
+
        WORKING-STORAGE SECTION.
        01  THE-MESSAGE PIC X(20).
-       01  THE-NAME PIC X(10).
+       01  THE-NAME PIC X(30).
        01  THE-NUMBER PIC 9(2).
-       
-       PROCEDURE DIVISION.
+
+       01  WS-CUST-STATUS                  PIC XX.
+       01  WS-EOF-FLAG                     PIC X VALUE "N".
+           88  WS-EOF                      VALUE "Y".
+       01  WS-CUST-OPEN-FAIL-FLAG          PIC X VALUE "N".
+           88  WS-CUST-OPEN-FAILED          VALUE "Y".
+       01  WS-CUSTOMER-COUNT               PIC 9(6) VALUE ZERO.
+
+       01  WS-EVENT-MSG-DATA.
+           05  FILLER PIC X(41) VALUE
+               "OWELCOME TO THE BANK GLAD TO HAVE YOU,   ".
+           05  FILLER PIC X(41) VALUE
+               "CSORRY TO SEE YOU GO SAY GOODBYE,        ".
+           05  FILLER PIC X(41) VALUE
+               "RTHANKS FOR RENEWING SEE YOU NEXT YEAR,  ".
+       01  EVENT-MSG-TABLE REDEFINES WS-EVENT-MSG-DATA.
+           05  EVENT-MSG-ENTRY OCCURS 3 TIMES
+                   INDEXED BY EVENT-MSG-IDX.
+               10  EVENT-MSG-CODE           PIC X.
+               10  EVENT-MSG-TEXT           PIC X(20).
+               10  EVENT-MSG-TEXT-2         PIC X(20).
+       01  WS-EVENT-FOUND-FLAG              PIC X VALUE "N".
+           88  WS-EVENT-FOUND                VALUE "Y".
+
+       01  WS-EXCEPT-STATUS                 PIC XX.
+       01  WS-RUNCTL-STATUS                 PIC XX.
+       01  WS-RUNCTL-OPER-FLAG              PIC X VALUE "N".
+           88  WS-RUNCTL-OPER-MISSING        VALUE "Y".
+       01  WS-EXCEPT-COUNT                  PIC 9(6) VALUE ZERO.
+       01  WS-NAME-VALID-FLAG               PIC X VALUE "Y".
+           88  WS-NAME-VALID                 VALUE "Y".
+
+       01  HELLO-EXCEPT-LINE.
+           05  HE-LABEL                    PIC X(12)
+                   VALUE "HELLO03 EXC:".
+           05  FILLER                      PIC X VALUE SPACE.
+           05  HE-CUSTOMER-NUM             PIC Z(5)9.
+           05  FILLER                      PIC X(2) VALUE SPACES.
+           05  HE-REASON                   PIC X(41).
+
+       LINKAGE SECTION.
+       01  LK-EXCEPTION-COUNT              PIC 9(6).
+
+       PROCEDURE DIVISION USING OPTIONAL LK-EXCEPTION-COUNT.
        PROGRAM-BEGIN.
-           DISPLAY "ENTER YOUR NAME:".
-           ACCEPT THE-NAME.
-           MOVE "HELLO " TO THE-MESSAGE.
-           MOVE 1 TO THE-NUMBER.
-           DISPLAY "MESSAGE "
-                   THE-NUMBER
-                   ": "
-                   THE-MESSAGE 
-                   THE-NAME.
-
-           MOVE "SAY GOODBYE," TO THE-MESSAGE.
-           MOVE 2 TO THE-NUMBER.
-           DISPLAY "MESSAGE "
-                   THE-NUMBER
-                   ": "
-                   THE-MESSAGE 
-                   THE-NAME.
+           PERFORM READ-RUN-CONTROL-RTN.
+           OPEN INPUT CUST-MASTER-FILE.
+           IF WS-CUST-STATUS NOT = "00"
+               DISPLAY "UNABLE TO OPEN CUST-MASTER-FILE, STATUS: "
+                       WS-CUST-STATUS
+               MOVE "Y" TO WS-EOF-FLAG
+               IF WS-CUST-STATUS NOT = "35"
+                   MOVE "Y" TO WS-CUST-OPEN-FAIL-FLAG
+               END-IF
+           END-IF.
+           OPEN OUTPUT HELLO-EXCEPT-FILE.
+           IF WS-RUNCTL-OPER-MISSING
+               PERFORM WRITE-OPERATOR-EXCEPTION
+           END-IF.
+           PERFORM PROCESS-CUSTOMER-FILE UNTIL WS-EOF.
+           CLOSE CUST-MASTER-FILE.
+           CLOSE HELLO-EXCEPT-FILE.
        PROGRAM-DONE.
-           STOP RUN.
+           DISPLAY "CUSTOMER RECORDS READ: " WS-CUSTOMER-COUNT.
+           DISPLAY "EXCEPTIONS WRITTEN: " WS-EXCEPT-COUNT.
+           IF ADDRESS OF LK-EXCEPTION-COUNT NOT = NULL
+               MOVE WS-EXCEPT-COUNT TO LK-EXCEPTION-COUNT
+           END-IF.
+           IF WS-CUST-OPEN-FAILED
+               MOVE 16 TO RETURN-CODE
+           END-IF.
+           GOBACK.
+
+       PROCESS-CUSTOMER-FILE.
+           READ CUST-MASTER-FILE
+               AT END
+                   MOVE "Y" TO WS-EOF-FLAG
+               NOT AT END
+                   PERFORM PROCESS-ONE-CUSTOMER
+           END-READ.
+
+       PROCESS-ONE-CUSTOMER.
+           ADD 1 TO WS-CUSTOMER-COUNT.
+           MOVE CM-CUSTOMER-NAME TO THE-NAME.
+           PERFORM VALIDATE-CUSTOMER-NAME.
+           IF WS-NAME-VALID
+               PERFORM LOOKUP-EVENT-MESSAGE
+               IF WS-EVENT-FOUND
+                   MOVE 1 TO THE-NUMBER
+                   DISPLAY "MESSAGE "
+                           THE-NUMBER
+                           ": "
+                           THE-MESSAGE
+                           THE-NAME
+
+                   MOVE EVENT-MSG-TEXT-2 (EVENT-MSG-IDX) TO THE-MESSAGE
+                   MOVE 2 TO THE-NUMBER
+                   DISPLAY "MESSAGE "
+                           THE-NUMBER
+                           ": "
+                           THE-MESSAGE
+                           THE-NAME
+               ELSE
+                   MOVE "UNRECOGNIZED EVENT CODE" TO HE-REASON
+                   PERFORM WRITE-NAME-EXCEPTION
+               END-IF
+           END-IF.
+
+       VALIDATE-CUSTOMER-NAME.
+           MOVE "Y" TO WS-NAME-VALID-FLAG.
+           IF CM-CUSTOMER-NAME = SPACES
+               MOVE "N" TO WS-NAME-VALID-FLAG
+               MOVE "CUSTOMER NAME IS BLANK" TO HE-REASON
+               PERFORM WRITE-NAME-EXCEPTION
+           ELSE
+               IF CM-CUSTOMER-NAME (30:1) NOT = SPACE
+                   MOVE "N" TO WS-NAME-VALID-FLAG
+                   MOVE "CUSTOMER NAME MAY BE TRUNCATED (TOO LONG)"
+                       TO HE-REASON
+                   PERFORM WRITE-NAME-EXCEPTION
+               END-IF
+           END-IF.
+
+       WRITE-NAME-EXCEPTION.
+           ADD 1 TO WS-EXCEPT-COUNT.
+           MOVE WS-CUSTOMER-COUNT TO HE-CUSTOMER-NUM.
+           WRITE HELLO-EXCEPT-RECORD FROM HELLO-EXCEPT-LINE.
+           DISPLAY "HELLO03: CUSTOMER " WS-CUSTOMER-COUNT
+                   " SKIPPED - " HE-REASON.
+
+       WRITE-OPERATOR-EXCEPTION.
+           ADD 1 TO WS-EXCEPT-COUNT.
+           MOVE ZERO TO HE-CUSTOMER-NUM.
+           MOVE "OPERATOR ID MISSING - DEFAULTED UNKNOWN" TO HE-REASON.
+           WRITE HELLO-EXCEPT-RECORD FROM HELLO-EXCEPT-LINE.
+           DISPLAY "HELLO03: " HE-REASON.
+
+       LOOKUP-EVENT-MESSAGE.
+           MOVE "N" TO WS-EVENT-FOUND-FLAG.
+           SET EVENT-MSG-IDX TO 1.
+           SEARCH EVENT-MSG-ENTRY
+               AT END
+                   CONTINUE
+               WHEN EVENT-MSG-CODE (EVENT-MSG-IDX) = CM-EVENT-CODE
+                   MOVE "Y" TO WS-EVENT-FOUND-FLAG
+                   MOVE EVENT-MSG-TEXT (EVENT-MSG-IDX) TO THE-MESSAGE
+           END-SEARCH.
+           IF NOT WS-EVENT-FOUND
+               DISPLAY "HELLO03: UNRECOGNIZED EVENT CODE '"
+                       CM-EVENT-CODE "' FOR " THE-NAME
+           END-IF.
+
+           COPY RUNCTLP.
