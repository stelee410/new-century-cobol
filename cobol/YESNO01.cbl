@@ -1,39 +1,190 @@
        IDENTIFICATION DIVISION.
        PROGRAM-ID. YESNO01.
        AUTHOR. STELEE.
-       
+
        ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT YESNO-IN-FILE ASSIGN TO "YESNOIN"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-IN-STATUS.
+
+           SELECT YESNO-EXCEPT-FILE ASSIGN TO "YNEXCPT"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-EXCEPT-STATUS.
+
+           SELECT YESNO-AUDIT-FILE ASSIGN TO "YNAUDIT"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-AUDIT-STATUS.
+
+           SELECT RUN-CONTROL-FILE ASSIGN TO "RUNCTL"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-RUNCTL-STATUS.
+
        DATA DIVISION.
+       FILE SECTION.
+       FD  YESNO-IN-FILE
+           RECORD CONTAINS 3 CHARACTERS.
+       01  YESNO-IN-RECORD.
+           05  YN-VALUE                    PIC X(3).
+
+       FD  YESNO-EXCEPT-FILE
+           RECORD CONTAINS 80 CHARACTERS.
+           COPY EXCPT.
+
+       FD  YESNO-AUDIT-FILE
+           RECORD CONTAINS 53 CHARACTERS.
+       01  YESNO-AUDIT-RECORD.
+           05  YA-SEQUENCE                 PIC 9(6).
+           05  FILLER                      PIC X VALUE SPACE.
+           05  YA-TIMESTAMP                PIC X(21).
+           05  FILLER                      PIC X VALUE SPACE.
+           05  YA-RAW-VALUE                PIC X(3).
+           05  FILLER                      PIC X VALUE SPACE.
+           05  YA-EDITED-VALUE             PIC X(3).
+           05  FILLER                      PIC X VALUE SPACE.
+           05  YA-DECISION                 PIC X(7).
+           05  FILLER                      PIC X VALUE SPACE.
+           05  YA-OPERATOR-ID               PIC X(8).
+
+       FD  RUN-CONTROL-FILE
+           RECORD CONTAINS 21 CHARACTERS.
+           COPY RUNCTL.
+
        WORKING-STORAGE SECTION.
-       01  YES-OR-NO PIC X.
-       
-       PROCEDURE DIVISION.
+       01  YES-OR-NO PIC X(3).
+       01  WS-RAW-VALUE PIC X(3).
+           COPY YNEDIT.
+
+       01  WS-IN-STATUS                    PIC XX.
+       01  WS-EXCEPT-STATUS                PIC XX.
+       01  WS-AUDIT-STATUS                 PIC XX.
+       01  WS-RUNCTL-STATUS                PIC XX.
+       01  WS-RUNCTL-OPER-FLAG             PIC X VALUE "N".
+           88  WS-RUNCTL-OPER-MISSING       VALUE "Y".
+       01  WS-EOF-FLAG                     PIC X VALUE "N".
+           88  WS-EOF                      VALUE "Y".
+       01  WS-IN-OPEN-FAIL-FLAG            PIC X VALUE "N".
+           88  WS-IN-OPEN-FAILED            VALUE "Y".
+       01  WS-RECORD-COUNT                 PIC 9(6) VALUE ZERO.
+       01  WS-VALID-COUNT                  PIC 9(6) VALUE ZERO.
+       01  WS-INVALID-COUNT                PIC 9(6) VALUE ZERO.
+
+           COPY EXCPTWS.
+
+       LINKAGE SECTION.
+       01  LK-YESNO01-RESULTS.
+           05  LK-INVALID-COUNT            PIC 9(6).
+           05  LK-RECORD-COUNT             PIC 9(6).
+           05  LK-VALID-COUNT              PIC 9(6).
+
+       PROCEDURE DIVISION USING OPTIONAL LK-YESNO01-RESULTS.
        PROGRAM-BEGIN.
-           PERFORM GET-YES-OR-NO.
+           PERFORM READ-RUN-CONTROL-RTN.
+           OPEN INPUT YESNO-IN-FILE.
+           IF WS-IN-STATUS NOT = "00"
+               DISPLAY "UNABLE TO OPEN YESNO-IN-FILE, STATUS: "
+                       WS-IN-STATUS
+               MOVE "Y" TO WS-EOF-FLAG
+               IF WS-IN-STATUS NOT = "35"
+                   MOVE "Y" TO WS-IN-OPEN-FAIL-FLAG
+               END-IF
+           END-IF.
+           OPEN OUTPUT YESNO-EXCEPT-FILE.
+           OPEN OUTPUT YESNO-AUDIT-FILE.
+           IF WS-RUNCTL-OPER-MISSING
+               PERFORM WRITE-OPERATOR-EXCEPTION
+           END-IF.
+           PERFORM PROCESS-YESNO-FILE UNTIL WS-EOF.
+           CLOSE YESNO-IN-FILE.
+           CLOSE YESNO-EXCEPT-FILE.
+           CLOSE YESNO-AUDIT-FILE.
+
+       PROGRAM-DONE.
+           DISPLAY "RECORDS PROCESSED: " WS-RECORD-COUNT.
+           DISPLAY "VALID:             " WS-VALID-COUNT.
+           DISPLAY "INVALID:           " WS-INVALID-COUNT.
+           IF ADDRESS OF LK-YESNO01-RESULTS NOT = NULL
+               MOVE WS-INVALID-COUNT TO LK-INVALID-COUNT
+               MOVE WS-RECORD-COUNT TO LK-RECORD-COUNT
+               MOVE WS-VALID-COUNT TO LK-VALID-COUNT
+           END-IF.
+           IF WS-IN-OPEN-FAILED
+               MOVE 16 TO RETURN-CODE
+           END-IF.
+           GOBACK.
+
+       PROCESS-YESNO-FILE.
+           READ YESNO-IN-FILE
+               AT END
+                   MOVE "Y" TO WS-EOF-FLAG
+               NOT AT END
+                   PERFORM PROCESS-ONE-FLAG
+           END-READ.
+
+       PROCESS-ONE-FLAG.
+           ADD 1 TO WS-RECORD-COUNT.
+           MOVE YN-VALUE TO YES-OR-NO.
+           MOVE YN-VALUE TO WS-RAW-VALUE.
            PERFORM EDIT-YES-OR-NO.
            PERFORM DISPLAY-YES-OR-NO.
-       
-       PROGRAM-DONE.
-           STOP RUN.
+           PERFORM WRITE-AUDIT-RECORD.
 
-       GET-YES-OR-NO.
-           DISPLAY "Enter Y or N: " WITH NO ADVANCING.
-           ACCEPT YES-OR-NO.
        EDIT-YES-OR-NO.
-           IF YES-OR-NO IS EQUAL "y"
-               MOVE "Y" TO YES-OR-NO.
-           IF YES-OR-NO IS EQUAL "n"
-               MOVE "N" TO YES-OR-NO.
+           MOVE YES-OR-NO TO YN-EDIT-VALUE.
+           PERFORM EDIT-YES-OR-NO-RTN.
+           MOVE YN-EDIT-VALUE TO YES-OR-NO.
+
        IT-IS-VALID.
-           DISPLAY "It is valid".
+           ADD 1 TO WS-VALID-COUNT.
 
        DISPLAY-YES-OR-NO.
            IF YES-OR-NO IS EQUAL "Y"
                PERFORM IT-IS-VALID
-               DISPLAY "You entered Y".
+               DISPLAY "REC " WS-RECORD-COUNT ": YOU ENTERED Y".
            IF YES-OR-NO IS EQUAL "N"
                PERFORM IT-IS-VALID
-               DISPLAY "You entered N".
+               DISPLAY "REC " WS-RECORD-COUNT ": YOU ENTERED N".
            IF YES-OR-NO IS NOT EQUAL "Y" AND NOT EQUAL "N"
-               DISPLAY "Invalid input".
+               PERFORM WRITE-INVALID-EXCEPTION.
+
+       WRITE-AUDIT-RECORD.
+           MOVE SPACES TO YESNO-AUDIT-RECORD.
+           MOVE WS-RECORD-COUNT TO YA-SEQUENCE.
+           MOVE FUNCTION CURRENT-DATE TO YA-TIMESTAMP.
+           MOVE WS-RAW-VALUE TO YA-RAW-VALUE.
+           MOVE YES-OR-NO TO YA-EDITED-VALUE.
+           MOVE RC-OPERATOR-ID TO YA-OPERATOR-ID.
+           IF YES-OR-NO = "Y" OR YES-OR-NO = "N"
+               MOVE "VALID" TO YA-DECISION
+           ELSE
+               MOVE "INVALID" TO YA-DECISION
+           END-IF.
+           IF NOT RC-TEST-MODE
+               WRITE YESNO-AUDIT-RECORD
+           END-IF.
+
+       WRITE-INVALID-EXCEPTION.
+           ADD 1 TO WS-INVALID-COUNT.
+           MOVE "YESNO01" TO WS-EX-PROGRAM-ID.
+           MOVE "E"       TO WS-EX-SEVERITY.
+           MOVE WS-RECORD-COUNT TO WS-EX-RECORD-NUM.
+           MOVE SPACES TO WS-EX-REASON.
+           STRING "INVALID INPUT - IN=" YN-VALUE
+                  DELIMITED BY SIZE INTO WS-EX-REASON.
+           PERFORM WRITE-EXCEPTION-RTN.
+           DISPLAY "REC " WS-RECORD-COUNT
+                   ": INVALID INPUT '" YN-VALUE "'".
+
+       WRITE-OPERATOR-EXCEPTION.
+           MOVE "YESNO01" TO WS-EX-PROGRAM-ID.
+           MOVE "W"       TO WS-EX-SEVERITY.
+           MOVE ZERO      TO WS-EX-RECORD-NUM.
+           MOVE SPACES TO WS-EX-REASON.
+           STRING "RUN CTL OPERATOR ID MISSING, DEFAULTED UNKNOWN"
+                  DELIMITED BY SIZE INTO WS-EX-REASON.
+           PERFORM WRITE-EXCEPTION-RTN.
 
+           COPY YNEDITP.
+           COPY RUNCTLP.
+           COPY EXCPTP.
