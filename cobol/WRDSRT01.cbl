@@ -1,30 +1,247 @@
        IDENTIFICATION DIVISION.
        PROGRAM-ID. WRDSRT01.
        AUTHOR. STELEE.
-       
+
        ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT WORD-IN-FILE ASSIGN TO "WORDIN"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-IN-STATUS.
+
+           SELECT WORD-OUT-FILE ASSIGN TO "WORDOUT"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-OUT-STATUS.
+
+           SELECT SORT-WORK-FILE ASSIGN TO "SRTWK01".
+
+           SELECT WRDSRT-PARM-FILE ASSIGN TO "WRDPARM"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-PARM-STATUS.
+
+           SELECT RUN-CONTROL-FILE ASSIGN TO "RUNCTL"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-RUNCTL-STATUS.
+
+           SELECT WORD-EXCEPT-FILE ASSIGN TO "WRDEXCPT"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-EXCEPT-STATUS.
+
        DATA DIVISION.
+       FILE SECTION.
+       FD  WORD-IN-FILE
+           RECORD CONTAINS 100 CHARACTERS.
+       01  WORD-IN-RECORD.
+           05  WI-KEY-1                    PIC X(50).
+           05  WI-KEY-2                    PIC X(50).
+
+       SD  SORT-WORK-FILE
+           RECORD CONTAINS 200 CHARACTERS.
+       01  SORT-WORK-RECORD.
+           05  SW-COMPARE-KEY-1            PIC X(50).
+           05  SW-COMPARE-KEY-2            PIC X(50).
+           05  SW-ORIGINAL-KEY-1           PIC X(50).
+           05  SW-ORIGINAL-KEY-2           PIC X(50).
+
+       FD  WORD-OUT-FILE
+           RECORD CONTAINS 101 CHARACTERS.
+       01  WORD-OUT-RECORD.
+           05  WO-KEY-1                    PIC X(50).
+           05  WO-KEY-2                    PIC X(50).
+           05  WO-DUP-FLAG                 PIC X.
+               88  WO-IS-DUPLICATE          VALUE "Y".
+
+       FD  WRDSRT-PARM-FILE
+           RECORD CONTAINS 2 CHARACTERS.
+       01  WRDSRT-PARM-RECORD.
+           05  WP-SORT-ORDER               PIC X.
+               88  WP-ASCENDING             VALUE "A".
+               88  WP-DESCENDING            VALUE "D".
+           05  WP-CASE-MODE                 PIC X.
+               88  WP-CASE-SENSITIVE        VALUE "S".
+               88  WP-CASE-INSENSITIVE      VALUE "I".
+
+       FD  RUN-CONTROL-FILE
+           RECORD CONTAINS 21 CHARACTERS.
+           COPY RUNCTL.
+
+       FD  WORD-EXCEPT-FILE
+           RECORD CONTAINS 80 CHARACTERS.
+           COPY EXCPT.
+
        WORKING-STORAGE SECTION.
-       01  WORD-1 PIC X(50).
-       01  WORD-2 PIC X(50).
-       
-       PROCEDURE DIVISION.
+       01  WS-IN-STATUS                    PIC XX.
+       01  WS-OUT-STATUS                   PIC XX.
+       01  WS-PARM-STATUS                  PIC XX.
+       01  WS-RUNCTL-STATUS                PIC XX.
+       01  WS-RUNCTL-OPER-FLAG             PIC X VALUE "N".
+           88  WS-RUNCTL-OPER-MISSING       VALUE "Y".
+       01  WS-IN-OPEN-FAIL-FLAG            PIC X VALUE "N".
+           88  WS-IN-OPEN-FAILED            VALUE "Y".
+       01  WS-RECORDS-SORTED               PIC 9(6) VALUE ZERO.
+       01  WS-IN-EOF-FLAG                   PIC X VALUE "N".
+           88  WS-IN-EOF                    VALUE "Y".
+       01  WS-OUT-EOF-FLAG                 PIC X VALUE "N".
+           88  WS-OUT-EOF                  VALUE "Y".
+       01  WS-DUPLICATE-COUNT              PIC 9(6) VALUE ZERO.
+       01  WS-PREV-COMPARE-KEY-1           PIC X(50) VALUE LOW-VALUES.
+       01  WS-PREV-COMPARE-KEY-2           PIC X(50) VALUE LOW-VALUES.
+       01  WS-HAVE-PREV-FLAG               PIC X VALUE "N".
+           88  WS-HAVE-PREV                 VALUE "Y".
+       01  WS-EXCEPT-STATUS                PIC XX.
+       01  WS-SORT-OUT-COUNT               PIC 9(6) VALUE ZERO.
+       01  WS-EX-KEY-1-TRUNC               PIC X(15).
+       01  WS-EX-KEY-2-TRUNC               PIC X(15).
+           COPY EXCPTWS.
+
+       LINKAGE SECTION.
+       01  LK-DUPLICATE-COUNT              PIC 9(6).
+
+       PROCEDURE DIVISION USING OPTIONAL LK-DUPLICATE-COUNT.
        PROGRAM-BEGIN.
-           PERFORM GET-WORDS.
+           PERFORM READ-RUN-CONTROL-RTN.
+           PERFORM READ-SORT-PARMS.
+           OPEN OUTPUT WORD-EXCEPT-FILE.
+           IF WS-RUNCTL-OPER-MISSING
+               PERFORM WRITE-OPERATOR-EXCEPTION
+           END-IF.
+           IF WP-DESCENDING
+               SORT SORT-WORK-FILE
+                   ON DESCENDING KEY SW-COMPARE-KEY-1
+                   ON DESCENDING KEY SW-COMPARE-KEY-2
+                   INPUT PROCEDURE IS BUILD-SORT-INPUT
+                   OUTPUT PROCEDURE IS WRITE-SORT-OUTPUT
+           ELSE
+               SORT SORT-WORK-FILE
+                   ON ASCENDING KEY SW-COMPARE-KEY-1
+                   ON ASCENDING KEY SW-COMPARE-KEY-2
+                   INPUT PROCEDURE IS BUILD-SORT-INPUT
+                   OUTPUT PROCEDURE IS WRITE-SORT-OUTPUT
+           END-IF.
            PERFORM DISPLAY-SORTED-WORDS.
-       
+           CLOSE WORD-EXCEPT-FILE.
        PROGRAM-DONE.
-           STOP RUN.
+           DISPLAY "RECORDS SORTED: " WS-RECORDS-SORTED.
+           DISPLAY "DUPLICATES FOUND: " WS-DUPLICATE-COUNT.
+           IF ADDRESS OF LK-DUPLICATE-COUNT NOT = NULL
+               MOVE WS-DUPLICATE-COUNT TO LK-DUPLICATE-COUNT
+           END-IF.
+           IF WS-IN-OPEN-FAILED
+               MOVE 16 TO RETURN-CODE
+           END-IF.
+           GOBACK.
 
-       GET-WORDS.
-           DISPLAY "Enter the first word: " WITH NO ADVANCING.
-           ACCEPT WORD-1.
-           DISPLAY "Enter the second word: " WITH NO ADVANCING.
-           ACCEPT WORD-2.
-       DISPLAY-SORTED-WORDS.
-           IF WORD-1 < WORD-2
-               DISPLAY WORD-1
-               DISPLAY WORD-2
+       READ-SORT-PARMS.
+           MOVE "A" TO WP-SORT-ORDER.
+           MOVE "S" TO WP-CASE-MODE.
+           OPEN INPUT WRDSRT-PARM-FILE.
+           IF WS-PARM-STATUS = "00"
+               READ WRDSRT-PARM-FILE
+               CLOSE WRDSRT-PARM-FILE
+           END-IF.
+
+       BUILD-SORT-INPUT.
+           OPEN INPUT WORD-IN-FILE.
+           IF WS-IN-STATUS NOT = "00"
+               DISPLAY "UNABLE TO OPEN WORD-IN-FILE, STATUS: "
+                       WS-IN-STATUS
+               MOVE "Y" TO WS-IN-EOF-FLAG
+               IF WS-IN-STATUS NOT = "35"
+                   MOVE "Y" TO WS-IN-OPEN-FAIL-FLAG
+               END-IF
+           END-IF.
+           PERFORM UNTIL WS-IN-EOF
+               READ WORD-IN-FILE
+                   AT END
+                       MOVE "Y" TO WS-IN-EOF-FLAG
+                   NOT AT END
+                       PERFORM RELEASE-ONE-RECORD
+               END-READ
+           END-PERFORM.
+           CLOSE WORD-IN-FILE.
+
+       RELEASE-ONE-RECORD.
+           MOVE WI-KEY-1 TO SW-ORIGINAL-KEY-1.
+           MOVE WI-KEY-2 TO SW-ORIGINAL-KEY-2.
+           IF WP-CASE-INSENSITIVE
+               MOVE FUNCTION UPPER-CASE(WI-KEY-1) TO SW-COMPARE-KEY-1
+               MOVE FUNCTION UPPER-CASE(WI-KEY-2) TO SW-COMPARE-KEY-2
            ELSE
-               DISPLAY WORD-2 
-               DISPLAY WORD-1.
+               MOVE WI-KEY-1 TO SW-COMPARE-KEY-1
+               MOVE WI-KEY-2 TO SW-COMPARE-KEY-2
+           END-IF.
+           RELEASE SORT-WORK-RECORD.
+
+       WRITE-SORT-OUTPUT.
+           OPEN OUTPUT WORD-OUT-FILE.
+           PERFORM UNTIL WS-OUT-EOF
+               RETURN SORT-WORK-FILE
+                   AT END
+                       MOVE "Y" TO WS-OUT-EOF-FLAG
+                   NOT AT END
+                       PERFORM WRITE-ONE-SORTED-RECORD
+               END-RETURN
+           END-PERFORM.
+           CLOSE WORD-OUT-FILE.
+
+       WRITE-ONE-SORTED-RECORD.
+           ADD 1 TO WS-SORT-OUT-COUNT.
+           MOVE SW-ORIGINAL-KEY-1 TO WO-KEY-1.
+           MOVE SW-ORIGINAL-KEY-2 TO WO-KEY-2.
+           MOVE "N" TO WO-DUP-FLAG.
+           IF WS-HAVE-PREV
+               AND SW-COMPARE-KEY-1 = WS-PREV-COMPARE-KEY-1
+               AND SW-COMPARE-KEY-2 = WS-PREV-COMPARE-KEY-2
+               MOVE "Y" TO WO-DUP-FLAG
+               PERFORM WRITE-DUPLICATE-EXCEPTION
+           END-IF.
+           MOVE SW-COMPARE-KEY-1 TO WS-PREV-COMPARE-KEY-1.
+           MOVE SW-COMPARE-KEY-2 TO WS-PREV-COMPARE-KEY-2.
+           MOVE "Y" TO WS-HAVE-PREV-FLAG.
+           WRITE WORD-OUT-RECORD.
+
+       WRITE-DUPLICATE-EXCEPTION.
+           MOVE "WRDSRT01" TO WS-EX-PROGRAM-ID.
+           MOVE "W"        TO WS-EX-SEVERITY.
+           MOVE WS-SORT-OUT-COUNT TO WS-EX-RECORD-NUM.
+           MOVE SPACES TO WS-EX-REASON.
+           MOVE SW-ORIGINAL-KEY-1 (1:15) TO WS-EX-KEY-1-TRUNC.
+           MOVE SW-ORIGINAL-KEY-2 (1:15) TO WS-EX-KEY-2-TRUNC.
+           STRING "DUPLICATE KEY - " DELIMITED BY SIZE
+                  WS-EX-KEY-1-TRUNC DELIMITED BY SPACE
+                  " / " DELIMITED BY SIZE
+                  WS-EX-KEY-2-TRUNC DELIMITED BY SPACE
+                  INTO WS-EX-REASON.
+           PERFORM WRITE-EXCEPTION-RTN.
+
+       WRITE-OPERATOR-EXCEPTION.
+           MOVE "WRDSRT01" TO WS-EX-PROGRAM-ID.
+           MOVE "W"        TO WS-EX-SEVERITY.
+           MOVE ZERO       TO WS-EX-RECORD-NUM.
+           MOVE SPACES TO WS-EX-REASON.
+           STRING "RUN CTL OPERATOR ID MISSING, DEFAULTED UNKNOWN"
+                  DELIMITED BY SIZE INTO WS-EX-REASON.
+           PERFORM WRITE-EXCEPTION-RTN.
+
+       DISPLAY-SORTED-WORDS.
+           MOVE "N" TO WS-OUT-EOF-FLAG.
+           OPEN INPUT WORD-OUT-FILE.
+           PERFORM UNTIL WS-OUT-EOF
+               READ WORD-OUT-FILE
+                   AT END
+                       MOVE "Y" TO WS-OUT-EOF-FLAG
+                   NOT AT END
+                       ADD 1 TO WS-RECORDS-SORTED
+                       IF WO-IS-DUPLICATE
+                           ADD 1 TO WS-DUPLICATE-COUNT
+                           DISPLAY "*** DUPLICATE *** "
+                                   WO-KEY-1 " " WO-KEY-2
+                       ELSE
+                           DISPLAY WO-KEY-1 " " WO-KEY-2
+                       END-IF
+               END-READ
+           END-PERFORM.
+           CLOSE WORD-OUT-FILE.
+
+           COPY RUNCTLP.
+           COPY EXCPTP.
